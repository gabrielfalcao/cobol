@@ -1,18 +1,119 @@
        >>SOURCE FORMAT FREE
 *>**
 *>  Test HW ...TK
+*>
+*>  fixture convention: every section pairs with a <section>-setup
+*>  and a <section>-teardown paragraph.  the mainline performs
+*>  setup, then the section's assertions, then teardown, so fixture
+*>  handling stays consistent instead of ad hoc per section.
+*>
+*>  tag convention: each section declares its own -tag constant.
+*>  the mainline only runs a section when the tag filter passed
+*>  down from test-suite-runner is "ALL" or matches that constant,
+*>  so a daytime smoke run can skip regression-only sections.
+*>
+*>  expected values are read from the TESTEXP dataset by program/
+*>  section key rather than sitting as literals in the procedure
+*>  division, so the expected results for the whole suite live in
+*>  one place and can be changed without recompiling this program.
 *>**
 identification division.
 program-id. hw-test.
 environment division.
 configuration section.
 repository. function all intrinsic.
+input-output section.
+file-control.
+    select testexp-file assign to "TESTEXP"
+        organization is line sequential
+        file status is tf-testexp-status.
 data division.
+file section.
+fd testexp-file.
+copy testexp.
 working-storage section.
-procedure division.
-    perform misc-test.
+01 tf-this-program pic x(30) value "hw-test".
+01 tf-this-section pic x(30).
+01 tf-expected-alpha pic x(60).
+01 tf-actual-alpha pic x(60).
+01 tf-expected-amount pic s9(11)v9(02) comp-3.
+01 tf-actual-amount pic s9(11)v9(02) comp-3.
+01 tf-expected-date pic x(10).
+01 tf-actual-date pic x(10).
+01 tf-testexp-status pic x(02).
+01 tf-testexp-eof-flag pic x(01) value "N".
+    88 tf-testexp-at-eof value "Y".
+01 tf-expected-found-flag pic x(01) value "N".
+    88 tf-expected-found value "Y".
+01 misc-test-tag pic x(10) value "SMOKE".
+
+linkage section.
+copy testctl.
+
+procedure division using tf-tag-filter.
+    if tf-tag-filter = "ALL" or tf-tag-filter = misc-test-tag
+        perform misc-test-setup
+        perform misc-test
+        perform misc-test-teardown
+    end-if.
     goback.
 
+misc-test-setup section.
+    move "misc-test" to tf-this-section.
+    display "misc-test: setup fixture data".
+    perform find-expected.
+    if not tf-expected-found
+        display "misc-test-setup: no TESTEXP row for "
+            tf-this-program "/" tf-this-section
+        move "<missing testexp row>" to tf-expected-alpha
+        move "<no expected fixture found>" to tf-actual-alpha
+        call "assert-equals" using tf-this-program, tf-this-section,
+            tf-expected-alpha, tf-actual-alpha
+        exit section
+    end-if.
+    move te-expected-value to tf-expected-alpha.
+    move te-expected-value to tf-actual-alpha.
+    move te-expected-amount to tf-expected-amount.
+    move te-expected-amount to tf-actual-amount.
+    move te-expected-date to tf-expected-date.
+    move te-expected-date to tf-actual-date.
+
+find-expected section.
+    move "N" to tf-expected-found-flag.
+    move "N" to tf-testexp-eof-flag.
+    open input testexp-file.
+    if tf-testexp-status = "00"
+        perform read-testexp
+        perform until tf-testexp-at-eof or tf-expected-found
+            if te-program-name = tf-this-program
+                    and te-section-name = tf-this-section
+                set tf-expected-found to true
+            else
+                perform read-testexp
+            end-if
+        end-perform
+        close testexp-file
+    end-if.
+
+read-testexp section.
+    read testexp-file
+        at end set tf-testexp-at-eof to true
+    end-read.
+
 misc-test section.
-    call "assert-equals" using "abc9xyz", "abc9xyz".
+    call "assert-equals" using tf-this-program, tf-this-section,
+        tf-expected-alpha, tf-actual-alpha.
+    move "zyx9cba" to tf-actual-alpha.
+    call "assert-not-equals" using tf-this-program, tf-this-section,
+        tf-expected-alpha, tf-actual-alpha.
+    call "assert-numeric-equals" using tf-this-program, tf-this-section,
+        tf-expected-amount, tf-actual-amount.
+    call "assert-date-equals" using tf-this-program, tf-this-section,
+        tf-expected-date, tf-actual-date.
+
+misc-test-teardown section.
+    display "misc-test: releasing fixture data".
+    move spaces to tf-expected-alpha.
+    move spaces to tf-actual-alpha.
+
 end program hw-test.
