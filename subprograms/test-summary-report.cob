@@ -0,0 +1,131 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  test-summary-report ...TK
+*>
+*>  reads the TESTLOG records written by assert-equals and the
+*>  other assert-* verbs and prints a management-facing pass/fail
+*>  summary -- total run, pass count, fail count, and a listing of
+*>  every failing program/section -- so a reviewer doesn't have to
+*>  wade through raw TESTLOG rows to see whether a regression
+*>  window was clean.
+*>**
+identification division.
+program-id. test-summary-report.
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select testlog-file assign to "TESTLOG"
+        organization is line sequential
+        file status is tf-testlog-status.
+    select report-file assign to "TESTRPT"
+        organization is line sequential
+        file status is tf-report-status.
+data division.
+file section.
+fd testlog-file.
+copy testlog.
+fd report-file.
+*>  worst case: ~32 bytes of literal text plus two 30-byte names
+*>  and two 60-byte expected/actual values (copybooks/testlog.cpy)
+*>  == ~212 bytes; sized well past that so a failure line can never
+*>  be cut short.
+01 tf-report-line pic x(260).
+working-storage section.
+01 tf-testlog-status pic x(02).
+01 tf-report-status pic x(02).
+01 tf-testlog-open-flag pic x(01) value "N".
+    88 tf-testlog-is-open value "Y".
+01 tf-eof-flag pic x(01) value "N".
+    88 tf-at-eof value "Y".
+01 tf-total-count pic 9(05) comp value zero.
+01 tf-pass-count pic 9(05) comp value zero.
+01 tf-fail-count pic 9(05) comp value zero.
+01 tf-edited-total pic zzzz9.
+01 tf-edited-pass pic zzzz9.
+01 tf-edited-fail pic zzzz9.
+
+procedure division.
+build-report.
+    perform open-files.
+    perform write-report-header.
+    if tf-testlog-status = "00"
+        perform read-testlog
+        perform until tf-at-eof
+            perform accumulate-record
+            perform read-testlog
+        end-perform
+    end-if.
+    perform write-report-totals.
+    perform close-files.
+    goback.
+
+open-files section.
+    open input testlog-file.
+    if tf-testlog-status = "00"
+        set tf-testlog-is-open to true
+    end-if.
+    open output report-file.
+
+close-files section.
+    if tf-testlog-is-open
+        close testlog-file
+    end-if.
+    close report-file.
+
+read-testlog section.
+    read testlog-file
+        at end set tf-at-eof to true
+    end-read.
+
+accumulate-record section.
+    add 1 to tf-total-count.
+    if tl-pass-flag = "F"
+        add 1 to tf-fail-count
+        perform write-failure-line
+    else
+        add 1 to tf-pass-count
+    end-if.
+
+write-report-header section.
+    move spaces to tf-report-line.
+    string "TEST SUMMARY REPORT" delimited by size into tf-report-line.
+    write tf-report-line.
+    move spaces to tf-report-line.
+    string "====================" delimited by size into tf-report-line.
+    write tf-report-line.
+    move spaces to tf-report-line.
+    write tf-report-line.
+
+write-failure-line section.
+    move spaces to tf-report-line.
+    string "FAIL  " delimited by size
+        tl-program-name delimited by space
+        " / " delimited by size
+        tl-section-name delimited by space
+        "  expected [" delimited by size
+        tl-expected delimited by space
+        "] actual [" delimited by size
+        tl-actual delimited by space
+        "]" delimited by size
+        into tf-report-line.
+    write tf-report-line.
+
+write-report-totals section.
+    move spaces to tf-report-line.
+    write tf-report-line.
+    move tf-total-count to tf-edited-total.
+    move tf-pass-count to tf-edited-pass.
+    move tf-fail-count to tf-edited-fail.
+    move spaces to tf-report-line.
+    string "TOTAL=" delimited by size
+        function trim(tf-edited-total) delimited by size
+        "  PASS=" delimited by size
+        function trim(tf-edited-pass) delimited by size
+        "  FAIL=" delimited by size
+        function trim(tf-edited-fail) delimited by size
+        into tf-report-line.
+    write tf-report-line.
+
+end program test-summary-report.
