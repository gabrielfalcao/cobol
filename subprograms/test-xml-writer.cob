@@ -0,0 +1,180 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  test-xml-writer ...TK
+*>
+*>  reads the TESTLOG records written by assert-equals and the
+*>  other assert-* verbs and emits a JUnit-style report, one
+*>  testcase element per program/section pair, so the CI
+*>  dashboard has something to parse instead of raw TESTLOG rows.
+*>**
+identification division.
+program-id. test-xml-writer.
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select testlog-file assign to "TESTLOG"
+        organization is line sequential
+        file status is tf-testlog-status.
+    select junit-file assign to "JUNITXML"
+        organization is line sequential
+        file status is tf-junit-status.
+data division.
+file section.
+fd testlog-file.
+copy testlog.
+fd junit-file.
+*>  worst case: ~90 bytes of literal markup plus two 30-byte names
+*>  and two 60-byte expected/actual values (copybooks/testlog.cpy)
+*>  == ~270 bytes; sized well past that so a STRING can never be
+*>  cut short mid-element.
+01 tf-xml-line pic x(320).
+working-storage section.
+01 tf-testlog-status pic x(02).
+01 tf-junit-status pic x(02).
+01 tf-testlog-open-flag pic x(01) value "N".
+    88 tf-testlog-is-open value "Y".
+01 tf-eof-flag pic x(01) value "N".
+    88 tf-at-eof value "Y".
+01 tf-case-count pic 9(04) comp value zero.
+01 tf-case-idx pic 9(04) comp value zero.
+01 tf-case-max pic 9(04) comp value 50.
+01 tf-case-overflow-flag pic x(01) value "N".
+    88 tf-case-table-full value "Y".
+01 tf-fail-count pic 9(04) comp value zero.
+01 tf-edited-tests pic zzz9.
+01 tf-edited-fails pic zzz9.
+01 tf-case-table.
+    05 tf-case-entry occurs 50 times.
+        10 tf-case-program pic x(30).
+        10 tf-case-section pic x(30).
+        10 tf-case-total pic 9(04) comp.
+        10 tf-case-fail pic 9(04) comp.
+        10 tf-case-fail-expected pic x(60).
+        10 tf-case-fail-actual pic x(60).
+
+procedure division.
+build-report.
+    perform open-files.
+    if tf-testlog-status = "00"
+        perform read-testlog
+        perform until tf-at-eof
+            perform accumulate-record
+            perform read-testlog
+        end-perform
+    end-if.
+    perform write-junit-report.
+    perform close-files.
+    goback.
+
+open-files section.
+    open input testlog-file.
+    if tf-testlog-status = "00"
+        set tf-testlog-is-open to true
+    end-if.
+    open output junit-file.
+
+close-files section.
+    if tf-testlog-is-open
+        close testlog-file
+    end-if.
+    close junit-file.
+
+read-testlog section.
+    read testlog-file
+        at end set tf-at-eof to true
+    end-read.
+
+accumulate-record section.
+    perform find-or-add-case.
+    if tf-case-idx > 0
+        add 1 to tf-case-total (tf-case-idx)
+        if tl-pass-flag = "F"
+            add 1 to tf-case-fail (tf-case-idx)
+            move tl-expected to tf-case-fail-expected (tf-case-idx)
+            move tl-actual to tf-case-fail-actual (tf-case-idx)
+        end-if
+    end-if.
+
+find-or-add-case section.
+    move zero to tf-case-idx.
+    perform scan-case-table
+        varying tf-case-idx from 1 by 1
+        until tf-case-idx > tf-case-count
+            or (tl-program-name = tf-case-program (tf-case-idx)
+                and tl-section-name = tf-case-section (tf-case-idx)).
+    if tf-case-idx > tf-case-count
+        if tf-case-count >= tf-case-max
+            if not tf-case-table-full
+                display "test-xml-writer: tf-case-table is full (max "
+                    tf-case-max ") -- dropping further distinct cases"
+                set tf-case-table-full to true
+            end-if
+            move zero to tf-case-idx
+        else
+            add 1 to tf-case-count
+            move tl-program-name to tf-case-program (tf-case-count)
+            move tl-section-name to tf-case-section (tf-case-count)
+            move tf-case-count to tf-case-idx
+        end-if
+    end-if.
+
+scan-case-table section.
+    continue.
+
+tally-failed-cases section.
+    if tf-case-fail (tf-case-idx) > 0
+        add 1 to tf-fail-count
+    end-if.
+
+write-junit-report section.
+    move zero to tf-fail-count.
+    perform tally-failed-cases
+        varying tf-case-idx from 1 by 1
+        until tf-case-idx > tf-case-count.
+    move tf-case-count to tf-edited-tests.
+    move tf-fail-count to tf-edited-fails.
+    move spaces to tf-xml-line.
+    string '<?xml version="1.0" encoding="UTF-8"?>' delimited by size
+        into tf-xml-line.
+    write tf-xml-line.
+    move spaces to tf-xml-line.
+    string '<testsuite name="test-suite" tests="' delimited by size
+        function trim(tf-edited-tests) delimited by size
+        '" failures="' delimited by size
+        function trim(tf-edited-fails) delimited by size
+        '">' delimited by size
+        into tf-xml-line.
+    write tf-xml-line.
+    perform write-one-testcase
+        varying tf-case-idx from 1 by 1
+        until tf-case-idx > tf-case-count.
+    move spaces to tf-xml-line.
+    string "</testsuite>" delimited by size into tf-xml-line.
+    write tf-xml-line.
+
+write-one-testcase section.
+    move spaces to tf-xml-line.
+    if tf-case-fail (tf-case-idx) > 0
+        string '  <testcase classname="' delimited by size
+            tf-case-program (tf-case-idx) delimited by space
+            '" name="' delimited by size
+            tf-case-section (tf-case-idx) delimited by space
+            '"><failure message="expected [' delimited by size
+            tf-case-fail-expected (tf-case-idx) delimited by space
+            '] but was [' delimited by size
+            tf-case-fail-actual (tf-case-idx) delimited by space
+            ']"/></testcase>' delimited by size
+            into tf-xml-line
+    else
+        string '  <testcase classname="' delimited by size
+            tf-case-program (tf-case-idx) delimited by space
+            '" name="' delimited by size
+            tf-case-section (tf-case-idx) delimited by space
+            '"/>' delimited by size
+            into tf-xml-line
+    end-if.
+    write tf-xml-line.
+
+end program test-xml-writer.
