@@ -0,0 +1,217 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  test-suite-runner ...TK
+*>
+*>  calls every test-*.cob program cataloged in testcat, the same
+*>  way hw-test's procedure division does "perform misc-test", and
+*>  rolls the assert-equals tally up into one pass/fail summary
+*>  instead of making us eyeball each program's console output.
+*>
+*>  checkpoints each completed program-id to TESTCKPT as it goes,
+*>  the same way our production batch JCL steps checkpoint, so a
+*>  restart after an abend skips everything already completed
+*>  instead of rerunning the whole regression window.
+*>
+*>  a second PARM token picks the execution mode: FAILFAST stops
+*>  the whole catalog at the first program that raises a fresh
+*>  failure; CONTINUE (the default) runs every cataloged program
+*>  regardless, which is what you want for a full regression sweep.
+*>
+*>  TESTLOG is truncated at the start of a fresh run (no carried-
+*>  over checkpoint) so the reports downstream reflect this run,
+*>  not every run that has ever been logged to the same file; a
+*>  restart picks up the prior run's window and keeps appending to
+*>  it instead, the same as TESTCKPT does.  a program that raises a
+*>  fresh failure is never checkpointed, so a restart -- or a rerun
+*>  after the bug is fixed -- calls it again instead of skipping it.
+*>
+*>  a third PARM token is the restart flag: RESTART honors whatever
+*>  is already sitting in TESTCKPT (the abend-recovery case); the
+*>  default, NORESTART, always starts clean -- any leftover TESTCKPT
+*>  from an earlier, unrelated invocation is wiped rather than being
+*>  mistaken for this run's progress, so an ordinary "ALL CONTINUE"
+*>  overnight sweep can never be silently short-circuited by a stale
+*>  checkpoint file.
+*>**
+identification division.
+program-id. test-suite-runner.
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select checkpoint-file assign to "TESTCKPT"
+        organization is line sequential
+        file status is tf-ckpt-status.
+    select testlog-file assign to "TESTLOG"
+        organization is line sequential
+        file status is tf-testlog-status.
+data division.
+file section.
+fd checkpoint-file.
+copy testckpt.
+fd testlog-file.
+copy testlog.
+working-storage section.
+copy testcat.
+copy testtaly.
+copy testctl.
+
+01 tf-catalog-idx pic 9(04) comp.
+01 tf-current-program pic x(30).
+01 tf-command-line pic x(80).
+01 tf-ckpt-status pic x(02).
+01 tf-testlog-status pic x(02).
+01 tf-ckpt-eof-flag pic x(01) value "N".
+    88 tf-ckpt-at-eof value "Y".
+01 tf-completed-count pic 9(04) comp value zero.
+01 tf-completed-idx pic 9(04) comp value zero.
+01 tf-completed-max pic 9(04) comp value 20.
+01 tf-completed-table.
+    05 tf-completed-entry pic x(30) occurs 20 times.
+01 tf-already-done-flag pic x(01) value "N".
+    88 tf-already-done value "Y".
+01 tf-run-mode pic x(10) value "CONTINUE".
+    88 tf-failfast value "FAILFAST".
+01 tf-restart-flag pic x(10) value "NORESTART".
+    88 tf-is-restart value "RESTART".
+01 tf-abort-flag pic x(01) value "N".
+    88 tf-abort-run value "Y".
+01 tf-fail-before pic 9(09) comp.
+
+procedure division.
+run-suite.
+    perform initialize-run.
+    perform parse-parm.
+    perform load-checkpoint.
+    perform reset-testlog.
+    perform run-catalog
+        varying tf-catalog-idx from 1 by 1
+        until tf-catalog-idx > tf-catalog-count
+            or tf-abort-run.
+    perform finalize-checkpoint.
+    perform report-summary.
+    goback.
+
+initialize-run section.
+    initialize tf-tally-area.
+
+parse-parm section.
+    accept tf-command-line from command-line.
+    unstring tf-command-line delimited by all space
+        into tf-tag-filter, tf-run-mode, tf-restart-flag.
+    if tf-tag-filter = spaces
+        move "ALL" to tf-tag-filter
+    end-if.
+    if tf-run-mode = spaces
+        move "CONTINUE" to tf-run-mode
+    end-if.
+    if tf-restart-flag = spaces
+        move "NORESTART" to tf-restart-flag
+    end-if.
+    display "test-suite-runner: tag filter=" tf-tag-filter
+        " run mode=" tf-run-mode
+        " restart=" tf-restart-flag.
+
+load-checkpoint section.
+    if tf-is-restart
+        open input checkpoint-file
+        if tf-ckpt-status = "00"
+            perform read-checkpoint
+            perform until tf-ckpt-at-eof
+                if tf-completed-count >= tf-completed-max
+                    display "test-suite-runner: TESTCKPT has more rows than "
+                        "tf-completed-table can hold (max " tf-completed-max
+                        ") -- stopping"
+                    set tf-abort-run to true
+                    set tf-ckpt-at-eof to true
+                else
+                    add 1 to tf-completed-count
+                    move ck-program-name to tf-completed-entry (tf-completed-count)
+                    perform read-checkpoint
+                end-if
+            end-perform
+            close checkpoint-file
+        end-if
+    else
+        open output checkpoint-file
+        close checkpoint-file
+    end-if.
+
+read-checkpoint section.
+    read checkpoint-file
+        at end set tf-ckpt-at-eof to true
+    end-read.
+
+reset-testlog section.
+    if tf-completed-count = 0
+        open output testlog-file
+        close testlog-file
+    end-if.
+
+run-catalog section.
+    move tf-catalog-entry (tf-catalog-idx) to tf-current-program.
+    perform check-already-done.
+    if tf-already-done
+        display "test-suite-runner: skipping (checkpointed) "
+            tf-current-program
+    else
+        display "test-suite-runner: calling " tf-current-program
+        move tf-tally-fail to tf-fail-before
+        call tf-current-program using tf-tag-filter
+        if tf-tally-fail > tf-fail-before
+            display "test-suite-runner: " tf-current-program
+                " registered a failure -- not checkpointing"
+            if tf-failfast
+                display "test-suite-runner: FAILFAST -- stopping after "
+                    tf-current-program
+                set tf-abort-run to true
+            end-if
+        else
+            perform record-checkpoint
+        end-if
+    end-if.
+
+check-already-done section.
+    move "N" to tf-already-done-flag.
+    move zero to tf-completed-idx.
+    perform scan-completed
+        varying tf-completed-idx from 1 by 1
+        until tf-completed-idx > tf-completed-count
+            or tf-completed-entry (tf-completed-idx) = tf-current-program.
+    if tf-completed-idx <= tf-completed-count
+        move "Y" to tf-already-done-flag
+    end-if.
+
+scan-completed section.
+    continue.
+
+record-checkpoint section.
+    if tf-completed-count >= tf-completed-max
+        display "test-suite-runner: tf-completed-table is full (max "
+            tf-completed-max ") -- cannot checkpoint " tf-current-program
+        set tf-abort-run to true
+    else
+        open extend checkpoint-file
+        if tf-ckpt-status = "35"
+            open output checkpoint-file
+        end-if
+        move spaces to ck-record
+        move tf-current-program to ck-program-name
+        write ck-record
+        close checkpoint-file
+        add 1 to tf-completed-count
+        move tf-current-program to tf-completed-entry (tf-completed-count)
+    end-if.
+
+finalize-checkpoint section.
+    if tf-completed-count >= tf-catalog-count
+        open output checkpoint-file
+        close checkpoint-file
+    end-if.
+
+report-summary section.
+    display "test-suite-runner: total=" tf-tally-total
+        " pass=" tf-tally-pass " fail=" tf-tally-fail.
+
+end program test-suite-runner.
