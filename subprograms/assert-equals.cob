@@ -0,0 +1,124 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  assert-equals ...TK
+*>
+*>  shared assertion verbs for the test-*.cob suite.  one module,
+*>  several entry points, so every assert author gets the same
+*>  console reporting and TESTLOG audit trail instead of hand-rolled
+*>  IF/PERFORM checks.
+*>
+*>    call "assert-equals"         using prog, section, expected-alpha,   actual-alpha.
+*>    call "assert-not-equals"     using prog, section, expected-alpha,   actual-alpha.
+*>    call "assert-numeric-equals" using prog, section, expected-numeric, actual-numeric.
+*>    call "assert-date-equals"    using prog, section, expected-date,    actual-date.
+*>**
+identification division.
+program-id. assert-equals.
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select testlog-file assign to "TESTLOG"
+        organization is line sequential
+        file status is tf-testlog-status.
+data division.
+file section.
+fd testlog-file.
+copy testlog.
+working-storage section.
+copy testtaly.
+01 tf-testlog-status pic x(02).
+01 tf-result-flag pic x(01).
+01 tf-log-expected pic x(60).
+01 tf-log-actual pic x(60).
+01 tf-numeric-edit pic -(11)9.99.
+
+linkage section.
+01 tf-prog-name pic x(30).
+01 tf-section-name pic x(30).
+01 tf-expected-alpha pic x(60).
+01 tf-actual-alpha pic x(60).
+01 tf-expected-numeric pic s9(11)v9(02) comp-3.
+01 tf-actual-numeric pic s9(11)v9(02) comp-3.
+01 tf-expected-date pic x(10).
+01 tf-actual-date pic x(10).
+
+procedure division using tf-prog-name tf-section-name tf-expected-alpha tf-actual-alpha.
+assert-equals-main.
+    move tf-expected-alpha to tf-log-expected.
+    move tf-actual-alpha to tf-log-actual.
+    if tf-expected-alpha = tf-actual-alpha
+        perform report-pass
+    else
+        perform report-fail
+    end-if.
+    perform write-assertion-log.
+    goback.
+
+entry "assert-not-equals" using tf-prog-name tf-section-name tf-expected-alpha tf-actual-alpha.
+assert-not-equals-main.
+    move tf-expected-alpha to tf-log-expected.
+    move tf-actual-alpha to tf-log-actual.
+    if tf-expected-alpha not = tf-actual-alpha
+        perform report-pass
+    else
+        perform report-fail
+    end-if.
+    perform write-assertion-log.
+    goback.
+
+entry "assert-numeric-equals" using tf-prog-name tf-section-name tf-expected-numeric tf-actual-numeric.
+assert-numeric-equals-main.
+    move tf-expected-numeric to tf-numeric-edit.
+    move function trim(tf-numeric-edit) to tf-log-expected.
+    move tf-actual-numeric to tf-numeric-edit.
+    move function trim(tf-numeric-edit) to tf-log-actual.
+    if tf-expected-numeric = tf-actual-numeric
+        perform report-pass
+    else
+        perform report-fail
+    end-if.
+    perform write-assertion-log.
+    goback.
+
+entry "assert-date-equals" using tf-prog-name tf-section-name tf-expected-date tf-actual-date.
+assert-date-equals-main.
+    move tf-expected-date to tf-log-expected.
+    move tf-actual-date to tf-log-actual.
+    if tf-expected-date = tf-actual-date
+        perform report-pass
+    else
+        perform report-fail
+    end-if.
+    perform write-assertion-log.
+    goback.
+
+report-pass section.
+    move "P" to tf-result-flag.
+    add 1 to tf-tally-total.
+    add 1 to tf-tally-pass.
+    display "ASSERT PASS".
+
+report-fail section.
+    move "F" to tf-result-flag.
+    add 1 to tf-tally-total.
+    add 1 to tf-tally-fail.
+    display "ASSERT FAIL".
+
+write-assertion-log section.
+    open extend testlog-file.
+    if tf-testlog-status = "35"
+        open output testlog-file
+    end-if.
+    move spaces to tl-record.
+    move tf-prog-name to tl-program-name.
+    move tf-section-name to tl-section-name.
+    move tf-log-expected to tl-expected.
+    move tf-log-actual to tl-actual.
+    move tf-result-flag to tl-pass-flag.
+    move function current-date to tl-timestamp.
+    write tl-record.
+    close testlog-file.
+
+end program assert-equals.
