@@ -0,0 +1,20 @@
+*>**
+*>  testexp ...TK
+*>
+*>  one record per program/section's expected fixture -- the alpha
+*>  value, amount, and date a test program's setup paragraph compares
+*>  the actual result against.  read at runtime from the TESTEXP
+*>  dataset the same way assert-equals reads/writes TESTLOG, so a
+*>  business analyst can change an expected value between releases by
+*>  editing the dataset, not by recompiling and redeploying the test
+*>  program that looks it up.  amount is unedited DISPLAY numeric
+*>  (implied decimal, no punctuation), the same as any other amount
+*>  field in a fixed-position flat file.  add a case by appending one
+*>  record to TESTEXP -- no compile required.
+*>**
+01 te-record.
+    05 te-program-name pic x(30).
+    05 te-section-name pic x(30).
+    05 te-expected-value pic x(60).
+    05 te-expected-amount pic 9(11)v9(02).
+    05 te-expected-date pic x(10).
