@@ -0,0 +1,17 @@
+*>**
+*>  testlog ...TK
+*>
+*>  one fixed-width, human-readable record per assertion, written
+*>  by assert-equals so there is a persistent audit trail of what
+*>  ran, when, and what was expected vs. actual -- instead of only
+*>  a console message that scrolls away.
+*>**
+01 tl-record.
+    05 tl-program-name pic x(30).
+    05 tl-section-name pic x(30).
+    05 tl-expected pic x(60).
+    05 tl-actual pic x(60).
+    05 tl-pass-flag pic x(01).
+        88 tl-passed value "P".
+        88 tl-failed value "F".
+    05 tl-timestamp pic x(26).
