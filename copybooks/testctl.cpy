@@ -0,0 +1,9 @@
+*>**
+*>  testctl ...TK
+*>
+*>  run-control values passed from test-suite-runner down into
+*>  each test-*.cob program so a section can decide whether it is
+*>  in scope for this run.  tf-tag-filter of "ALL" or spaces means
+*>  run every section regardless of tag.
+*>**
+01 tf-tag-filter pic x(10).
