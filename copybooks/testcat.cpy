@@ -0,0 +1,14 @@
+*>**
+*>  testcat ...TK
+*>
+*>  catalog of test-*.cob programs known to test-suite-runner.
+*>  add one filler line and bump tf-catalog-count when a new
+*>  test-*.cob program is compiled into the suite -- the runner
+*>  does not scan the filesystem, it works the catalog like a
+*>  job-control table.
+*>**
+01 tf-catalog-values.
+    05 filler pic x(30) value "hw-test".
+01 tf-catalog redefines tf-catalog-values.
+    05 tf-catalog-entry pic x(30) occurs 1 times.
+01 tf-catalog-count pic 9(04) comp value 1.
