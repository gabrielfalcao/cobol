@@ -0,0 +1,11 @@
+*>**
+*>  testckpt ...TK
+*>
+*>  one record per test-*.cob program the runner has already
+*>  completed this regression window.  lets test-suite-runner
+*>  restart after an abend without rerunning everything that
+*>  already passed, the same way our production batch JCL steps
+*>  checkpoint long runs.
+*>**
+01 ck-record.
+    05 ck-program-name pic x(30).
