@@ -0,0 +1,12 @@
+*>**
+*>  testtaly ...TK
+*>
+*>  external assertion tally shared between assert-equals and
+*>  test-suite-runner.  every compiled assert-* verb adds to this
+*>  same storage so the runner can roll up pass/fail counts for
+*>  the whole regression run without parsing console output.
+*>**
+01 tf-tally-area external.
+    05 tf-tally-total pic 9(09) comp.
+    05 tf-tally-pass pic 9(09) comp.
+    05 tf-tally-fail pic 9(09) comp.
